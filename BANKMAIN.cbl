@@ -15,6 +15,10 @@
       *  01/2020 - J.MURPHY  - DUAL GL POSTING ON TXNJRNL         *
       *  03/2022 - P.ZHANG   - ESCHEAT STATUS CODE                *
       *  11/2024 - K.DAVIES  - UNCOLL FLOAT BAL FIELD             *
+      *  08/2026 - T.OYELARAN - REVERSALS, OD/REG-D/RESTRICTION   *
+      *            ENFORCEMENT, INTEREST & DORMANCY BATCHES,      *
+      *            STATEMENT/GL-TRIAL-BAL REPORTS, ACH/WIRE       *
+      *            INTAKE, MASTER FILE BACKUP ON SWAP             *
       *============================================================*
 
        ENVIRONMENT DIVISION.
@@ -44,6 +48,30 @@
                ASSIGN TO "CUSTTMP.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CTMP-FS.
+           SELECT TXN-TEMP-FILE
+               ASSIGN TO "TXNTMP.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TTMP-FS.
+           SELECT INTAKE-FILE
+               ASSIGN TO "ACHWIRE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTK-FS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "DORMEXC.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FS.
+           SELECT ACCT-BAK-FILE
+               ASSIGN TO "ACCTMSTR.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ABAK-FS.
+           SELECT CUST-BAK-FILE
+               ASSIGN TO "CUSTMSTR.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CBAK-FS.
+           SELECT TXN-BAK-FILE
+               ASSIGN TO "TXNJRNL.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TBAK-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -243,6 +271,35 @@
        FD CUST-TEMP-FILE.
        01 CTMP-REC                    PIC X(256).
 
+       FD TXN-TEMP-FILE.
+       01 TTMP-REC                    PIC X(256).
+
+      *------------------------------------------------------------*
+      * ACH/WIRE INTAKE FILE - FLAT BATCH FORMAT                   *
+      * ACCT-NUM(16) AMT(14 S9(11)V99) EFFDT(8) D/C(1) CHAN(3)      *
+      *------------------------------------------------------------*
+       FD INTAKE-FILE.
+       01 INTK-REC.
+           05 INTK-ACCT-NUM           PIC X(16).
+           05 INTK-AMT                PIC S9(11)V99.
+           05 INTK-EFFDT              PIC 9(08).
+           05 INTK-DR-CR              PIC X(01).
+              88 INTK-IS-DEBIT                    VALUE "D".
+              88 INTK-IS-CREDIT                   VALUE "C".
+           05 INTK-CHANNEL            PIC X(03).
+
+       FD EXCEPTION-FILE.
+       01 EXC-LINE                    PIC X(132).
+
+       FD ACCT-BAK-FILE.
+       01 ABAK-REC                    PIC X(300).
+
+       FD CUST-BAK-FILE.
+       01 CBAK-REC                    PIC X(256).
+
+       FD TXN-BAK-FILE.
+       01 TBAK-REC                    PIC X(256).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUSES.
@@ -252,6 +309,12 @@
            05 WS-RPT-FS              PIC XX.
            05 WS-ATMP-FS             PIC XX.
            05 WS-CTMP-FS             PIC XX.
+           05 WS-TTMP-FS             PIC XX.
+           05 WS-INTK-FS             PIC XX.
+           05 WS-EXC-FS              PIC XX.
+           05 WS-ABAK-FS             PIC XX.
+           05 WS-CBAK-FS             PIC XX.
+           05 WS-TBAK-FS             PIC XX.
 
        01 WS-FLAGS.
            05 WS-EOF                  PIC X(01) VALUE "N".
@@ -313,6 +376,151 @@
        01 WS-FOUND-LEDGER           PIC S9(11)V99.
        01 WS-SAVE-EOF               PIC X(01).
 
+       01 WS-AVAIL-AFTER            PIC S9(11)V99.
+       01 WS-OD-FEE-AMT             PIC S9(09)V99 VALUE 35.00.
+       01 WS-OD-FEE-CHARGED         PIC X(01).
+           88 OD-FEE-YES                        VALUE "Y".
+           88 OD-FEE-NO                         VALUE "N".
+       01 WS-OD-FEE-LEDGER           PIC S9(11)V99.
+       01 WS-AVAIL-AFTER-FEE         PIC S9(11)V99.
+       01 WS-RESTRICTED              PIC X(01).
+           88 RESTRICTED-YES                    VALUE "Y".
+           88 RESTRICTED-NO                     VALUE "N".
+
+      *------------------------------------------------------------*
+      * TRANSFER VALIDATION WORKING STORAGE                        *
+      *------------------------------------------------------------*
+       01 WS-XFER-OK                  PIC X(01).
+           88 XFER-OK-YES                       VALUE "Y".
+           88 XFER-OK-NO                        VALUE "N".
+       01 WS-SRC-AVAIL                PIC S9(11)V99.
+       01 WS-SRC-OD-LIMIT             PIC S9(09)V99.
+       01 WS-SRC-REGD                 PIC X(01).
+           88 SRC-IS-REGD-ACCT                  VALUE "Y".
+       01 WS-SRC-BLOCKED              PIC X(01).
+           88 SRC-DEBIT-BLOCKED                 VALUE "Y".
+       01 WS-TGT-BLOCKED              PIC X(01).
+           88 TGT-CREDIT-BLOCKED                VALUE "Y".
+
+      *------------------------------------------------------------*
+      * TRANSACTION REVERSAL WORKING STORAGE                       *
+      *------------------------------------------------------------*
+       01 WS-SEARCH-TXN-SEQ          PIC X(12).
+       01 WS-REV-ELIGIBLE            PIC X(01).
+           88 REV-ELIGIBLE-YES                  VALUE "Y".
+           88 REV-ELIGIBLE-NO                   VALUE "N".
+       01 WS-REV-SAVE.
+           05 WS-REV-ACCT-NUM        PIC X(16).
+           05 WS-REV-CIF-ID          PIC X(10).
+           05 WS-REV-TYPE-CD         PIC X(03).
+           05 WS-REV-DR-CR           PIC X(01).
+           05 WS-REV-AMT             PIC S9(11)V99.
+           05 WS-REV-CHANNEL         PIC X(03).
+           05 WS-REV-GL-DR-ACCT      PIC X(10).
+           05 WS-REV-GL-CR-ACCT      PIC X(10).
+           05 WS-REV-DESC            PIC X(40).
+
+      *------------------------------------------------------------*
+      * INTEREST ACCRUAL BATCH WORKING STORAGE                     *
+      *------------------------------------------------------------*
+       01 WS-INT-DAYS                PIC 9(05).
+       01 WS-INT-AMT                 PIC S9(09)V99.
+       01 WS-INT-RATE-DEC            PIC S9(03)V9(06).
+       01 WS-INT-ACCT-CNT            PIC 9(05) VALUE 0.
+       01 WS-INT-TOTAL               PIC S9(11)V99 VALUE 0.
+       01 WS-DAYS-IN-YEAR            PIC 9(03) VALUE 365.
+
+      *------------------------------------------------------------*
+      * DORMANCY / ESCHEATMENT BATCH WORKING STORAGE                *
+      *------------------------------------------------------------*
+       01 WS-DAYS-INACTIVE           PIC 9(08).
+       01 WS-DORM-CNT                PIC 9(05) VALUE 0.
+       01 WS-ESCHEAT-CNT             PIC 9(05) VALUE 0.
+       01 WS-DORM-THRESH-DAYS        PIC 9(05) VALUE 365.
+       01 WS-ESCHEAT-THRESH-DAYS     PIC 9(05).
+       01 WS-DORM-CUST-STATE         PIC X(02).
+       01 WS-DORM-EXC-LINE.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DE-ACCT             PIC X(16).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DE-OLD-ST           PIC X(02).
+           05 FILLER                 PIC X(04) VALUE " -> ".
+           05 WS-DE-NEW-ST           PIC X(02).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DE-LAST-ACT         PIC X(10).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE
+              "DAYS INACTIVE: ".
+           05 WS-DE-DAYS             PIC Z(07)9.
+
+      *------------------------------------------------------------*
+      * STATEMENT GENERATION WORKING STORAGE                       *
+      *------------------------------------------------------------*
+       01 WS-STMT-SEARCH-ACCT        PIC X(16).
+       01 WS-STMT-OPEN-BAL           PIC S9(11)V99.
+       01 WS-STMT-CLOSE-BAL          PIC S9(11)V99.
+       01 WS-STMT-TOT-CR             PIC S9(11)V99.
+       01 WS-STMT-TOT-DR             PIC S9(11)V99.
+       01 WS-STMT-LINE-CNT           PIC 9(05).
+       01 WS-STMT-SINCE-DT           PIC 9(08).
+       01 WS-STMT-ALL-DUE            PIC X(01).
+           88 STMT-ALL-DUE-YES                  VALUE "Y".
+           88 STMT-ALL-DUE-NO                   VALUE "N".
+
+      *------------------------------------------------------------*
+      * GL TRIAL BALANCE WORKING STORAGE                            *
+      *------------------------------------------------------------*
+       01 WS-GL-FROM-DT              PIC 9(08).
+       01 WS-GL-TO-DT                PIC 9(08).
+       01 WS-GL-TBL-MAX               PIC 9(03) VALUE 200.
+       01 WS-GL-TBL-CNT               PIC 9(03) VALUE 0.
+       01 WS-GL-IDX                   PIC 9(03).
+       01 WS-GL-FOUND-IX               PIC 9(03) VALUE 0.
+       01 WS-GL-SRCH-ACCT             PIC X(10).
+       01 WS-GL-TOT-DR                PIC S9(13)V99 VALUE 0.
+       01 WS-GL-TOT-CR                PIC S9(13)V99 VALUE 0.
+       01 WS-GL-DAY-DT                PIC 9(08) VALUE 0.
+       01 WS-GL-DAY-DR                PIC S9(13)V99 VALUE 0.
+       01 WS-GL-DAY-CR                PIC S9(13)V99 VALUE 0.
+       01 WS-GL-UNBAL-CNT             PIC 9(05) VALUE 0.
+       01 WS-GL-OVERFLOW-SW           PIC X(01) VALUE "N".
+           88 GL-TABLE-FULL                     VALUE "Y".
+       01 WS-GL-OVERFLOW-CNT          PIC 9(05) VALUE 0.
+       01 WS-GL-TABLE.
+           05 WS-GL-ENTRY OCCURS 200 TIMES
+                          INDEXED BY WS-GL-IX.
+               10 WS-GL-ACCT-NO       PIC X(10).
+               10 WS-GL-DR-TOT        PIC S9(13)V99.
+               10 WS-GL-CR-TOT        PIC S9(13)V99.
+
+       01 WS-GL-COL-HDR.
+           05 FILLER PIC X(04) VALUE "  ".
+           05 FILLER PIC X(14) VALUE "GL ACCOUNT".
+           05 FILLER PIC X(20) VALUE "TOTAL DEBITS".
+           05 FILLER PIC X(20) VALUE "TOTAL CREDITS".
+
+       01 WS-GL-DTL.
+           05 FILLER PIC X(04) VALUE "  ".
+           05 WS-GD-ACCT             PIC X(10).
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 WS-GD-DR               PIC $$$$,$$$,$$9.99-.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 WS-GD-CR               PIC $$$$,$$$,$$9.99-.
+
+      *------------------------------------------------------------*
+      * ACH/WIRE BATCH INTAKE WORKING STORAGE                      *
+      *------------------------------------------------------------*
+       01 WS-INTK-CNT                PIC 9(05) VALUE 0.
+       01 WS-INTK-POST-CNT           PIC 9(05) VALUE 0.
+       01 WS-INTK-REJ-CNT            PIC 9(05) VALUE 0.
+       01 WS-INTK-STATUS             PIC X(02).
+           88 INTK-ACCT-ACTIVE                  VALUE "AC".
+       01 WS-INTK-RESTRICT           PIC X(02).
+           88 INTK-NO-DEBIT                     VALUE "ND".
+           88 INTK-NO-CREDIT                    VALUE "NC".
+           88 INTK-LEGAL-HOLD                   VALUE "LH".
+           88 INTK-GARNISHMENT                  VALUE "GR".
+
       *------------------------------------------------------------*
       * REPORT LAYOUTS                                              *
       *------------------------------------------------------------*
@@ -924,6 +1132,10 @@
            DISPLAY "  2. Withdrawal"
            DISPLAY "  3. Transfer Between Accounts"
            DISPLAY "  4. Apply Monthly Service Fees"
+           DISPLAY "  5. Reverse Transaction"
+           DISPLAY "  6. Accrue/Post Interest (Batch)"
+           DISPLAY "  7. Dormancy/Escheatment Batch"
+           DISPLAY "  8. ACH/Wire File Intake (Batch)"
            DISPLAY "  0. Return to Main Menu"
            DISPLAY "---------------------------------------------"
            DISPLAY "  Enter choice: " WITH NO ADVANCING
@@ -934,6 +1146,10 @@
                WHEN 2 PERFORM 4200-WITHDRAW
                WHEN 3 PERFORM 4300-TRANSFER
                WHEN 4 PERFORM 4400-BATCH-FEES
+               WHEN 5 PERFORM 4500-REVERSE-TXN
+               WHEN 6 PERFORM 4600-BATCH-INTEREST
+               WHEN 7 PERFORM 4700-BATCH-DORMANCY
+               WHEN 8 PERFORM 4800-BATCH-ACH-INTAKE
                WHEN 0 CONTINUE
                WHEN OTHER DISPLAY "  *** INVALID SELECTION ***"
            END-EVALUATE
@@ -966,6 +1182,12 @@
                                    DISPLAY
                                      "  *** Account not active ***"
                                    SET FOUND-NO TO TRUE
+                               ELSE
+                               IF ACCT-NO-CREDIT
+                                   DISPLAY
+                               "  *** CREDITS BLOCKED - RESTRICTION "
+                                     ACCT-RESTRICT-CD " ***"
+                                   SET FOUND-NO TO TRUE
                                ELSE
                                    ADD WS-INPUT-AMT
                                        TO ACCT-LEDGER-BAL
@@ -983,6 +1205,7 @@
                                    DISPLAY "  New ledger bal: "
                                        WS-FMT-BAL
                                END-IF
+                               END-IF
                            END-IF
                            MOVE ACCT-REC TO ATMP-REC
                            WRITE ATMP-REC
@@ -1050,6 +1273,7 @@
                DISPLAY "  *** Amount must be positive ***"
            ELSE
                SET FOUND-NO TO TRUE
+               SET OD-FEE-NO TO TRUE
                MOVE SPACES TO WS-FOUND-CIF-ID
                OPEN INPUT ACCOUNT-FILE
                OPEN OUTPUT ACCT-TEMP-FILE
@@ -1066,25 +1290,47 @@
                                      "  *** Account not active ***"
                                    SET FOUND-NO TO TRUE
                                ELSE
-                               IF ACCT-AVAIL-BAL < WS-INPUT-AMT
+                               IF ACCT-NO-DEBIT OR ACCT-LEGAL-HOLD
+                                  OR ACCT-GARNISHMENT
+                                   DISPLAY
+                               "  *** DEBITS BLOCKED - RESTRICTION "
+                                     ACCT-RESTRICT-CD " ***"
+                                   SET FOUND-NO TO TRUE
+                               ELSE
+                                   COMPUTE WS-AVAIL-AFTER =
+                                       ACCT-AVAIL-BAL - WS-INPUT-AMT
+                               IF WS-AVAIL-AFTER <
+                                       - ACCT-OD-LIMIT
                                    MOVE ACCT-AVAIL-BAL
                                        TO WS-FMT-BAL
                                    DISPLAY
                                      "  *** INSUFFICIENT FUNDS ***"
                                    DISPLAY "  Available: "
                                        WS-FMT-BAL
+                                   MOVE ACCT-OD-LIMIT TO WS-FMT-AMT
+                                   DISPLAY "  OD Limit:  "
+                                       WS-FMT-AMT
                                    SET FOUND-NO TO TRUE
                                ELSE
                                    SUBTRACT WS-INPUT-AMT
                                        FROM ACCT-LEDGER-BAL
                                    SUBTRACT WS-INPUT-AMT
                                        FROM ACCT-AVAIL-BAL
+                                   MOVE ACCT-LEDGER-BAL
+                                       TO WS-FOUND-LEDGER
+                                   PERFORM 4215-APPLY-OD-FEE
+                                   IF ACCT-IS-SAV1 OR ACCT-IS-MMA1
+                                       ADD 1 TO ACCT-REGD-CTR
+                                       IF ACCT-REGD-CTR >= 6
+                                           DISPLAY
+                            "  *** WARNING: REG-D WITHDRAWAL LIMIT "
+                                         "REACHED FOR THIS CYCLE ***"
+                                       END-IF
+                                   END-IF
                                    MOVE WS-CURR-DATE
                                        TO ACCT-LAST-ACTIVITY-DT
                                    MOVE ACCT-CIF-ID
                                        TO WS-FOUND-CIF-ID
-                                   MOVE ACCT-LEDGER-BAL
-                                       TO WS-FOUND-LEDGER
                                    MOVE ACCT-LEDGER-BAL
                                        TO WS-FMT-BAL
                                    DISPLAY
@@ -1093,6 +1339,7 @@
                                        WS-FMT-BAL
                                END-IF
                                END-IF
+                               END-IF
                            END-IF
                            MOVE ACCT-REC TO ATMP-REC
                            WRITE ATMP-REC
@@ -1106,6 +1353,9 @@
                ELSE
                    PERFORM 8000-SWAP-ACCT-FILE
                    PERFORM 4210-LOG-WDR
+                   IF OD-FEE-YES
+                       PERFORM 4220-LOG-ODF
+                   END-IF
                END-IF
            END-IF
            .
@@ -1148,6 +1398,66 @@
            ADD 1 TO WS-NEXT-TXN-SEQ
            .
 
+       4215-APPLY-OD-FEE.
+           IF WS-AVAIL-AFTER < 0
+               COMPUTE WS-AVAIL-AFTER-FEE =
+                   WS-AVAIL-AFTER - WS-OD-FEE-AMT
+               IF WS-AVAIL-AFTER-FEE < - ACCT-OD-LIMIT
+                   DISPLAY
+                  "  *** OVERDRAFT - FEE WAIVED (WOULD BREACH "
+                     "OD LIMIT) ***"
+               ELSE
+                   SET OD-FEE-YES TO TRUE
+                   SUBTRACT WS-OD-FEE-AMT
+                       FROM ACCT-LEDGER-BAL
+                   SUBTRACT WS-OD-FEE-AMT
+                       FROM ACCT-AVAIL-BAL
+                   MOVE ACCT-LEDGER-BAL
+                       TO WS-OD-FEE-LEDGER
+                   DISPLAY
+                      "  *** OVERDRAFT - FEE CHARGED ***"
+               END-IF
+           END-IF
+           .
+
+       4220-LOG-ODF.
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF
+           MOVE WS-NEXT-TXN-SEQ   TO WS-GEN-TXN-SEQ
+           INITIALIZE TXN-REC
+           MOVE "TJ"              TO TXN-REC-TYPE
+           MOVE WS-GEN-TXN-SEQ   TO TXN-SEQ-NUM
+           MOVE WS-SEARCH-ACCT    TO TXN-ACCT-NUM
+           MOVE WS-FOUND-CIF-ID   TO TXN-CIF-ID
+           MOVE WS-CURR-DATE      TO TXN-EFFDT
+           MOVE WS-CURR-DATE      TO TXN-POST-DT
+           MOVE WS-CURR-TIME(1:6) TO TXN-POST-TIME
+           MOVE "ODF"             TO TXN-TYPE-CD
+           MOVE "D"               TO TXN-DR-CR
+           MOVE WS-OD-FEE-AMT     TO TXN-AMT
+           MOVE WS-OD-FEE-LEDGER  TO TXN-RUN-BAL
+           MOVE "BAT"             TO TXN-CHANNEL
+           MOVE "SYSTEM"          TO TXN-TELLER-ID
+           MOVE "BATCHODF"        TO TXN-TERMINAL-ID
+           MOVE SPACES            TO TXN-AUTH-CODE
+           MOVE SPACES            TO TXN-REF-NUM
+           MOVE "NSF/OVERDRAFT FEE"
+                                  TO TXN-DESC
+           MOVE "00000001"        TO TXN-BATCH-NUM
+           MOVE "0099"            TO TXN-CYCLE-NUM
+           MOVE "2001000100"      TO TXN-GL-DR-ACCT
+           MOVE "4003000100"      TO TXN-GL-CR-ACCT
+           MOVE " "               TO TXN-REV-FLAG
+           MOVE SPACES            TO TXN-REV-ORIG-SEQ
+           MOVE "P"               TO TXN-STATUS
+           MOVE SPACES            TO TXN-FILLER
+           WRITE TXN-REC
+           CLOSE TRANSACTION-FILE
+           ADD 1 TO WS-NEXT-TXN-SEQ
+           .
+
        4300-TRANSFER.
            DISPLAY " "
            DISPLAY "  --- TRANSFER ---"
@@ -1161,67 +1471,140 @@
            IF WS-INPUT-AMT <= 0
                DISPLAY "  *** Amount must be positive ***"
            ELSE
-               SET FOUND-NO TO TRUE
-               SET VALID-NO TO TRUE
-               MOVE SPACES TO WS-FOUND-CIF-ID
-               OPEN INPUT ACCOUNT-FILE
-               OPEN OUTPUT ACCT-TEMP-FILE
-               SET EOF-NO TO TRUE
-
-               PERFORM UNTIL EOF-YES
-                   READ ACCOUNT-FILE
-                       AT END SET EOF-YES TO TRUE
-                       NOT AT END
-                           IF ACCT-NUM = WS-SEARCH-ACCT
-                               SET FOUND-YES TO TRUE
-                               IF ACCT-AVAIL-BAL >= WS-INPUT-AMT
-                                   SUBTRACT WS-INPUT-AMT
-                                       FROM ACCT-LEDGER-BAL
-                                   SUBTRACT WS-INPUT-AMT
-                                       FROM ACCT-AVAIL-BAL
-                                   MOVE WS-CURR-DATE
-                                       TO ACCT-LAST-ACTIVITY-DT
-                                   MOVE ACCT-CIF-ID
-                                       TO WS-FOUND-CIF-ID
-                                   MOVE ACCT-LEDGER-BAL
-                                       TO WS-FOUND-LEDGER
-                               ELSE
-                                   DISPLAY
-                                     "  *** INSUFFICIENT FUNDS ***"
-                               END-IF
-                           END-IF
-                           IF ACCT-NUM = WS-XFER-TARGET
-                               SET VALID-YES TO TRUE
-                               ADD WS-INPUT-AMT
-                                   TO ACCT-LEDGER-BAL
-                               ADD WS-INPUT-AMT
-                                   TO ACCT-AVAIL-BAL
-                               MOVE WS-CURR-DATE
-                                   TO ACCT-LAST-ACTIVITY-DT
-                           END-IF
-                           MOVE ACCT-REC TO ATMP-REC
-                           WRITE ATMP-REC
-                   END-READ
-               END-PERFORM
-               CLOSE ACCOUNT-FILE
-               CLOSE ACCT-TEMP-FILE
-
+               PERFORM 4305-VALIDATE-XFR
                IF FOUND-NO
                    DISPLAY "  *** SOURCE ACCOUNT NOT FOUND ***"
                ELSE
                IF VALID-NO
                    DISPLAY "  *** TARGET ACCOUNT NOT FOUND ***"
                ELSE
+               IF XFER-OK-NO
+                   CONTINUE
+               ELSE
+                   PERFORM 4306-POST-XFR
                    PERFORM 8000-SWAP-ACCT-FILE
                    MOVE WS-INPUT-AMT TO WS-FMT-AMT
                    DISPLAY "  Transfer completed"
                    DISPLAY "  Amount: " WS-FMT-AMT
                    PERFORM 4310-LOG-XFR
+                   IF OD-FEE-YES
+                       PERFORM 4220-LOG-ODF
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------------------------------*
+      * READ-ONLY LOOKUP OF BOTH LEGS BEFORE ANY UPDATE IS APPLIED  *
+      * SO A BLOCKED OR SHORT-FUNDED DEBIT CAN NEVER BE FOLLOWED BY *
+      * A CREDIT TO THE TARGET ACCOUNT.                             *
+      *------------------------------------------------------------*
+       4305-VALIDATE-XFR.
+           SET FOUND-NO TO TRUE
+           SET VALID-NO TO TRUE
+           SET XFER-OK-NO TO TRUE
+           MOVE "N" TO WS-SRC-BLOCKED
+           MOVE "N" TO WS-SRC-REGD
+           MOVE "N" TO WS-TGT-BLOCKED
+           OPEN INPUT ACCOUNT-FILE
+           SET EOF-NO TO TRUE
+           PERFORM UNTIL EOF-YES
+               READ ACCOUNT-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACCT-NUM = WS-SEARCH-ACCT
+                           SET FOUND-YES TO TRUE
+                           MOVE ACCT-AVAIL-BAL TO WS-SRC-AVAIL
+                           MOVE ACCT-OD-LIMIT TO WS-SRC-OD-LIMIT
+                           IF ACCT-NO-DEBIT OR ACCT-LEGAL-HOLD
+                              OR ACCT-GARNISHMENT
+                               MOVE "Y" TO WS-SRC-BLOCKED
+                           END-IF
+                           IF ACCT-IS-SAV1 OR ACCT-IS-MMA1
+                               MOVE "Y" TO WS-SRC-REGD
+                           END-IF
+                       END-IF
+                       IF ACCT-NUM = WS-XFER-TARGET
+                           SET VALID-YES TO TRUE
+                           IF ACCT-NO-CREDIT
+                               MOVE "Y" TO WS-TGT-BLOCKED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           IF FOUND-YES AND VALID-YES
+               IF SRC-DEBIT-BLOCKED
+                   DISPLAY
+                     "  *** DEBITS BLOCKED - RESTRICTION ON SOURCE "
+                     "ACCOUNT ***"
+               ELSE
+               IF TGT-CREDIT-BLOCKED
+                   DISPLAY
+                  "  *** CREDITS BLOCKED - RESTRICTION ON TARGET "
+                     "ACCOUNT ***"
+               ELSE
+                   COMPUTE WS-AVAIL-AFTER =
+                       WS-SRC-AVAIL - WS-INPUT-AMT
+                   IF WS-AVAIL-AFTER < - WS-SRC-OD-LIMIT
+                       MOVE WS-SRC-AVAIL TO WS-FMT-BAL
+                       DISPLAY "  *** INSUFFICIENT FUNDS ***"
+                       DISPLAY "  Available: " WS-FMT-BAL
+                   ELSE
+                       SET XFER-OK-YES TO TRUE
+                   END-IF
                END-IF
                END-IF
            END-IF
            .
 
+       4306-POST-XFR.
+           SET OD-FEE-NO TO TRUE
+           MOVE SPACES TO WS-FOUND-CIF-ID
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCT-TEMP-FILE
+           SET EOF-NO TO TRUE
+
+           PERFORM UNTIL EOF-YES
+               READ ACCOUNT-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACCT-NUM = WS-SEARCH-ACCT
+                           SUBTRACT WS-INPUT-AMT
+                               FROM ACCT-LEDGER-BAL
+                           SUBTRACT WS-INPUT-AMT
+                               FROM ACCT-AVAIL-BAL
+                           MOVE ACCT-LEDGER-BAL TO WS-FOUND-LEDGER
+                           PERFORM 4215-APPLY-OD-FEE
+                           IF SRC-IS-REGD-ACCT
+                               ADD 1 TO ACCT-REGD-CTR
+                               IF ACCT-REGD-CTR >= 6
+                                   DISPLAY
+                            "  *** WARNING: REG-D WITHDRAWAL LIMIT "
+                                     "REACHED FOR THIS CYCLE ***"
+                               END-IF
+                           END-IF
+                           MOVE WS-CURR-DATE
+                               TO ACCT-LAST-ACTIVITY-DT
+                           MOVE ACCT-CIF-ID TO WS-FOUND-CIF-ID
+                       END-IF
+                       IF ACCT-NUM = WS-XFER-TARGET
+                           ADD WS-INPUT-AMT TO ACCT-LEDGER-BAL
+                           ADD WS-INPUT-AMT TO ACCT-AVAIL-BAL
+                           MOVE WS-CURR-DATE
+                               TO ACCT-LAST-ACTIVITY-DT
+                       END-IF
+                       MOVE ACCT-REC TO ATMP-REC
+                       WRITE ATMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCT-TEMP-FILE
+           .
+
        4310-LOG-XFR.
            OPEN EXTEND TRANSACTION-FILE
            IF WS-TXN-FS NOT = "00"
@@ -1324,6 +1707,9 @@
                                MOVE WS-CURR-DATE
                                    TO ACCT-LAST-ACTIVITY-DT
                            END-IF
+                           IF ACCT-IS-SAV1 OR ACCT-IS-MMA1
+                               MOVE 0 TO ACCT-REGD-CTR
+                           END-IF
                            MOVE ACCT-REC TO ATMP-REC
                            WRITE ATMP-REC
                    END-READ
@@ -1334,81 +1720,673 @@
                DISPLAY "  Fees applied to " WS-ACCT-CNT
                    " DDA/commercial accounts"
                DISPLAY "  Fee amount: $12.50 per account"
+               DISPLAY
+                 "  Reg-D withdrawal counters reset for new cycle"
            END-IF
            .
 
-       5000-REPORTS.
+      *------------------------------------------------------------*
+      * REVERSE TRANSACTION - POSTS A CONTRA TJ RECORD LINKED BACK  *
+      * TO THE ORIGINAL VIA TXN-REV-ORIG-SEQ AND BACKS THE AMOUNT   *
+      * OUT OF THE ACCOUNT BALANCE.                                *
+      *------------------------------------------------------------*
+       4500-REVERSE-TXN.
            DISPLAY " "
-           DISPLAY "---------------------------------------------"
-           DISPLAY "       REPORT GENERATION"
-           DISPLAY "---------------------------------------------"
-           DISPLAY "  1. Account Summary Report"
-           DISPLAY "  2. Transaction Journal Report"
-           DISPLAY "  3. Daily Balance Summary (Screen)"
-           DISPLAY "  0. Return to Main Menu"
-           DISPLAY "---------------------------------------------"
-           DISPLAY "  Enter choice: " WITH NO ADVANCING
-           ACCEPT WS-SUB-CHOICE
-
-           EVALUATE WS-SUB-CHOICE
-               WHEN 1 PERFORM 5100-ACCT-RPT
-               WHEN 2 PERFORM 5200-TXN-RPT
-               WHEN 3 PERFORM 5300-DAILY-BAL
-               WHEN 0 CONTINUE
-               WHEN OTHER DISPLAY "  *** INVALID SELECTION ***"
-           END-EVALUATE
-           .
-
-       5100-ACCT-RPT.
-           DISPLAY "  Generating Account Summary Report..."
-           OPEN OUTPUT REPORT-FILE
-           MOVE 1 TO WS-RPT-PAGES
-           MOVE 0 TO WS-RPT-LINES
-           MOVE 0 TO WS-ACCT-CNT
-           MOVE 0 TO WS-TOT-BAL
-
-           PERFORM 5110-RPT-HDR
+           DISPLAY "  --- REVERSE TRANSACTION ---"
+           DISPLAY "  Transaction seq number: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-TXN-SEQ
 
-           OPEN INPUT ACCOUNT-FILE
-           IF WS-ACCT-FS NOT = "00"
-               MOVE "  (no accounts on file)" TO RPT-LINE
-               WRITE RPT-LINE
-               CLOSE ACCOUNT-FILE
+           SET FOUND-NO TO TRUE
+           SET REV-ELIGIBLE-NO TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               DISPLAY "  *** No transactions on file ***"
+               CLOSE TRANSACTION-FILE
            ELSE
+               OPEN OUTPUT TXN-TEMP-FILE
                SET EOF-NO TO TRUE
                PERFORM UNTIL EOF-YES
-                   READ ACCOUNT-FILE
+                   READ TRANSACTION-FILE
                        AT END SET EOF-YES TO TRUE
                        NOT AT END
-                           ADD 1 TO WS-ACCT-CNT
-                           ADD ACCT-LEDGER-BAL TO WS-TOT-BAL
-                           PERFORM 5120-RPT-DTL
+                           IF TXN-SEQ-NUM = WS-SEARCH-TXN-SEQ
+                               SET FOUND-YES TO TRUE
+                               IF TXN-NOT-REVERSED
+                                   SET REV-ELIGIBLE-YES TO TRUE
+                                   MOVE TXN-ACCT-NUM
+                                       TO WS-REV-ACCT-NUM
+                                   MOVE TXN-CIF-ID
+                                       TO WS-REV-CIF-ID
+                                   MOVE TXN-TYPE-CD
+                                       TO WS-REV-TYPE-CD
+                                   MOVE TXN-DR-CR
+                                       TO WS-REV-DR-CR
+                                   MOVE TXN-AMT TO WS-REV-AMT
+                                   MOVE TXN-CHANNEL
+                                       TO WS-REV-CHANNEL
+                                   MOVE TXN-GL-DR-ACCT
+                                       TO WS-REV-GL-DR-ACCT
+                                   MOVE TXN-GL-CR-ACCT
+                                       TO WS-REV-GL-CR-ACCT
+                                   MOVE TXN-DESC
+                                       TO WS-REV-DESC
+                                   SET TXN-HAS-REVERSAL TO TRUE
+                               ELSE
+                                   DISPLAY
+                           "  *** TRANSACTION ALREADY REVERSED OR "
+                                     "IS ITSELF A REVERSAL ***"
+                               END-IF
+                           END-IF
+                           MOVE TXN-REC TO TTMP-REC
+                           WRITE TTMP-REC
                    END-READ
                END-PERFORM
-               CLOSE ACCOUNT-FILE
-           END-IF
+               CLOSE TRANSACTION-FILE
+               CLOSE TXN-TEMP-FILE
 
-           MOVE SPACES TO RPT-LINE
-           WRITE RPT-LINE
-           MOVE WS-RPT-SEP TO RPT-LINE
-           WRITE RPT-LINE
-           MOVE WS-ACCT-CNT TO WS-RT-TOT-ACCT
-           MOVE WS-RPT-TOT-LN1 TO RPT-LINE
-           WRITE RPT-LINE
-           MOVE WS-TOT-BAL TO WS-RT-TOT-BAL
-           MOVE WS-RPT-TOT-LN2 TO RPT-LINE
-           WRITE RPT-LINE
-           CLOSE REPORT-FILE
-           DISPLAY "  Report written to RPTFILE.txt"
-           DISPLAY "  Total accounts: " WS-ACCT-CNT
+               IF FOUND-NO
+                   DISPLAY "  *** TRANSACTION NOT FOUND ***"
+               ELSE
+               IF REV-ELIGIBLE-NO
+                   CONTINUE
+               ELSE
+                   PERFORM 8200-SWAP-TXN-FILE
+                   PERFORM 4520-BACKOUT-BALANCE
+                   IF FOUND-NO
+                       DISPLAY
+                         "  *** ACCOUNT ON ORIGINAL TRANSACTION NOT "
+                         "FOUND - REVERSAL NOT POSTED ***"
+                   ELSE
+                       PERFORM 4510-LOG-REVERSAL
+                       DISPLAY "  Reversal posted for seq: "
+                           WS-SEARCH-TXN-SEQ
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
            .
 
-       5110-RPT-HDR.
-           MOVE WS-RPT-PAGES TO WS-RT-PG
-           MOVE WS-RPT-SEP TO RPT-LINE
-           WRITE RPT-LINE
-           MOVE WS-RPT-TITLE TO RPT-LINE
-           WRITE RPT-LINE
+      *------------------------------------------------------------*
+      * BACK THE ORIGINAL TRANSACTION'S AMOUNT OUT OF THE BALANCE   *
+      * IT WAS APPLIED TO - OPPOSITE SIGN OF THE ORIGINAL D/C.      *
+      *------------------------------------------------------------*
+       4520-BACKOUT-BALANCE.
+           SET FOUND-NO TO TRUE
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCT-TEMP-FILE
+           SET EOF-NO TO TRUE
+           PERFORM UNTIL EOF-YES
+               READ ACCOUNT-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACCT-NUM = WS-REV-ACCT-NUM
+                           SET FOUND-YES TO TRUE
+                           IF WS-REV-DR-CR = "C"
+                               SUBTRACT WS-REV-AMT
+                                   FROM ACCT-LEDGER-BAL
+                               SUBTRACT WS-REV-AMT
+                                   FROM ACCT-AVAIL-BAL
+                           ELSE
+                               ADD WS-REV-AMT TO ACCT-LEDGER-BAL
+                               ADD WS-REV-AMT TO ACCT-AVAIL-BAL
+                           END-IF
+                           MOVE WS-CURR-DATE
+                               TO ACCT-LAST-ACTIVITY-DT
+                           MOVE ACCT-LEDGER-BAL TO WS-FOUND-LEDGER
+                       END-IF
+                       MOVE ACCT-REC TO ATMP-REC
+                       WRITE ATMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCT-TEMP-FILE
+           IF FOUND-YES
+               PERFORM 8000-SWAP-ACCT-FILE
+           END-IF
+           .
+
+       4510-LOG-REVERSAL.
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF
+           MOVE WS-NEXT-TXN-SEQ   TO WS-GEN-TXN-SEQ
+           INITIALIZE TXN-REC
+           MOVE "TJ"              TO TXN-REC-TYPE
+           MOVE WS-GEN-TXN-SEQ   TO TXN-SEQ-NUM
+           MOVE WS-REV-ACCT-NUM   TO TXN-ACCT-NUM
+           MOVE WS-REV-CIF-ID     TO TXN-CIF-ID
+           MOVE WS-CURR-DATE      TO TXN-EFFDT
+           MOVE WS-CURR-DATE      TO TXN-POST-DT
+           MOVE WS-CURR-TIME(1:6) TO TXN-POST-TIME
+           MOVE WS-REV-TYPE-CD    TO TXN-TYPE-CD
+           IF WS-REV-DR-CR = "C"
+               MOVE "D" TO TXN-DR-CR
+           ELSE
+               MOVE "C" TO TXN-DR-CR
+           END-IF
+           MOVE WS-REV-AMT        TO TXN-AMT
+           MOVE WS-FOUND-LEDGER   TO TXN-RUN-BAL
+           MOVE "BAT"             TO TXN-CHANNEL
+           MOVE "SYSTEM"          TO TXN-TELLER-ID
+           MOVE "BATCHREV"        TO TXN-TERMINAL-ID
+           MOVE SPACES            TO TXN-AUTH-CODE
+           MOVE SPACES            TO TXN-REF-NUM
+           STRING "REVERSAL OF " WS-SEARCH-TXN-SEQ
+               DELIMITED BY SIZE INTO TXN-DESC
+           END-STRING
+           MOVE "00000001"        TO TXN-BATCH-NUM
+           MOVE "0099"            TO TXN-CYCLE-NUM
+           MOVE WS-REV-GL-CR-ACCT TO TXN-GL-DR-ACCT
+           MOVE WS-REV-GL-DR-ACCT TO TXN-GL-CR-ACCT
+           MOVE "R"               TO TXN-REV-FLAG
+           MOVE WS-SEARCH-TXN-SEQ TO TXN-REV-ORIG-SEQ
+           MOVE "P"               TO TXN-STATUS
+           MOVE SPACES            TO TXN-FILLER
+           WRITE TXN-REC
+           CLOSE TRANSACTION-FILE
+           ADD 1 TO WS-NEXT-TXN-SEQ
+           .
+
+      *------------------------------------------------------------*
+      * INTEREST ACCRUAL/POSTING BATCH FOR SAV1/MMA1/CD01 - ACCRUES *
+      * SIMPLE INTEREST OFF ACCT-INT-RATE SINCE ACCT-INT-LAST-CALC, *
+      * PAYS IT INTO THE BALANCE/YTD, AND LOGS A TXN-IS-INT ENTRY.  *
+      *------------------------------------------------------------*
+       4600-BATCH-INTEREST.
+           DISPLAY " "
+           DISPLAY "  --- INTEREST ACCRUAL/POSTING BATCH ---"
+           DISPLAY "  Processing..."
+           MOVE 0 TO WS-INT-ACCT-CNT
+           MOVE 0 TO WS-INT-TOTAL
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "  (no accounts on file)"
+               CLOSE ACCOUNT-FILE
+           ELSE
+               OPEN OUTPUT ACCT-TEMP-FILE
+               OPEN EXTEND TRANSACTION-FILE
+               IF WS-TXN-FS NOT = "00"
+                   OPEN OUTPUT TRANSACTION-FILE
+               END-IF
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ ACCOUNT-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF ACCT-ACTIVE
+                              AND (ACCT-IS-SAV1
+                                OR ACCT-IS-MMA1
+                                OR ACCT-IS-CD01)
+                               PERFORM 4610-ACCRUE-ONE-ACCT
+                           END-IF
+                           MOVE ACCT-REC TO ATMP-REC
+                           WRITE ATMP-REC
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+               CLOSE ACCT-TEMP-FILE
+               CLOSE TRANSACTION-FILE
+               PERFORM 8000-SWAP-ACCT-FILE
+               DISPLAY "  Interest posted to " WS-INT-ACCT-CNT
+                   " accounts"
+               MOVE WS-INT-TOTAL TO WS-FMT-AMT
+               DISPLAY "  Total interest paid: " WS-FMT-AMT
+           END-IF
+           .
+
+       4610-ACCRUE-ONE-ACCT.
+           IF ACCT-INT-LAST-CALC = 0
+               MOVE WS-CURR-DATE TO ACCT-INT-LAST-CALC
+           ELSE
+               COMPUTE WS-INT-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+                   - FUNCTION INTEGER-OF-DATE(ACCT-INT-LAST-CALC)
+               IF WS-INT-DAYS > 0 AND ACCT-INT-RATE > 0
+                   COMPUTE WS-INT-AMT ROUNDED =
+                       ACCT-LEDGER-BAL * ACCT-INT-RATE
+                       * WS-INT-DAYS / WS-DAYS-IN-YEAR / 100
+                   IF WS-INT-AMT > 0
+                       ADD ACCT-INT-ACCRUED TO WS-INT-AMT
+                       ADD WS-INT-AMT TO ACCT-LEDGER-BAL
+                       ADD WS-INT-AMT TO ACCT-AVAIL-BAL
+                       ADD WS-INT-AMT TO ACCT-INT-YTD
+                       MOVE 0 TO ACCT-INT-ACCRUED
+                       MOVE WS-CURR-DATE TO ACCT-INT-LAST-CALC
+                       MOVE WS-CURR-DATE TO ACCT-LAST-ACTIVITY-DT
+                       ADD 1 TO WS-INT-ACCT-CNT
+                       ADD WS-INT-AMT TO WS-INT-TOTAL
+                       PERFORM 4620-LOG-INT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       4620-LOG-INT.
+           MOVE WS-NEXT-TXN-SEQ   TO WS-GEN-TXN-SEQ
+           INITIALIZE TXN-REC
+           MOVE "TJ"              TO TXN-REC-TYPE
+           MOVE WS-GEN-TXN-SEQ   TO TXN-SEQ-NUM
+           MOVE ACCT-NUM          TO TXN-ACCT-NUM
+           MOVE ACCT-CIF-ID       TO TXN-CIF-ID
+           MOVE WS-CURR-DATE      TO TXN-EFFDT
+           MOVE WS-CURR-DATE      TO TXN-POST-DT
+           MOVE WS-CURR-TIME(1:6) TO TXN-POST-TIME
+           MOVE "INT"             TO TXN-TYPE-CD
+           MOVE "C"               TO TXN-DR-CR
+           MOVE WS-INT-AMT        TO TXN-AMT
+           MOVE ACCT-LEDGER-BAL   TO TXN-RUN-BAL
+           MOVE "BAT"             TO TXN-CHANNEL
+           MOVE "SYSTEM"          TO TXN-TELLER-ID
+           MOVE "BATCHINT"        TO TXN-TERMINAL-ID
+           MOVE SPACES            TO TXN-AUTH-CODE
+           MOVE SPACES            TO TXN-REF-NUM
+           MOVE "INTEREST PAID THIS CYCLE"
+                                  TO TXN-DESC
+           MOVE "00000001"        TO TXN-BATCH-NUM
+           MOVE "0099"            TO TXN-CYCLE-NUM
+           MOVE "5001000100"      TO TXN-GL-DR-ACCT
+           MOVE "2001000100"      TO TXN-GL-CR-ACCT
+           MOVE " "               TO TXN-REV-FLAG
+           MOVE SPACES            TO TXN-REV-ORIG-SEQ
+           MOVE "P"               TO TXN-STATUS
+           MOVE SPACES            TO TXN-FILLER
+           WRITE TXN-REC
+           ADD 1 TO WS-NEXT-TXN-SEQ
+           .
+
+      *------------------------------------------------------------*
+      * DORMANCY/ESCHEATMENT BATCH - FLAGS DEPOSIT ACCOUNTS WITH NO *
+      * ACTIVITY FOR WS-DORM-THRESH-DAYS AS DORMANT, THEN ESCALATES *
+      * TO ESCHEAT STATUS ONCE INACTIVITY PASSES THE STATUTORY      *
+      * THRESHOLD FOR THE CUSTOMER'S STATE. WRITES DORMEXC.txt WITH *
+      * EVERY ACCOUNT THAT CHANGED STATUS THIS RUN.                 *
+      *------------------------------------------------------------*
+       4700-BATCH-DORMANCY.
+           DISPLAY " "
+           DISPLAY "  --- DORMANCY/ESCHEATMENT BATCH ---"
+           DISPLAY "  Processing..."
+           MOVE 0 TO WS-DORM-CNT
+           MOVE 0 TO WS-ESCHEAT-CNT
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "  (no accounts on file)"
+               CLOSE ACCOUNT-FILE
+           ELSE
+               OPEN OUTPUT ACCT-TEMP-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE
+                 "  DORMANCY/ESCHEATMENT EXCEPTION LIST"
+                 TO EXC-LINE
+               WRITE EXC-LINE
+               MOVE WS-RPT-SEP TO EXC-LINE
+               WRITE EXC-LINE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ ACCOUNT-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF ACCT-ACTIVE OR ACCT-DORMANT
+                               IF ACCT-IS-DDA1 OR ACCT-IS-DDA2
+                                  OR ACCT-IS-SAV1 OR ACCT-IS-MMA1
+                                  OR ACCT-IS-CD01 OR ACCT-IS-COM1
+                                   PERFORM 4710-CHECK-DORMANCY
+                               END-IF
+                           END-IF
+                           MOVE ACCT-REC TO ATMP-REC
+                           WRITE ATMP-REC
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+               CLOSE ACCT-TEMP-FILE
+               CLOSE EXCEPTION-FILE
+               PERFORM 8000-SWAP-ACCT-FILE
+               DISPLAY "  Newly dormant accounts:  " WS-DORM-CNT
+               DISPLAY "  Newly escheated accounts: " WS-ESCHEAT-CNT
+               DISPLAY "  Exception list written to DORMEXC.txt"
+           END-IF
+           .
+
+       4710-CHECK-DORMANCY.
+           COMPUTE WS-DAYS-INACTIVE =
+               FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+               - FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY-DT)
+
+           IF ACCT-ACTIVE
+              AND WS-DAYS-INACTIVE >= WS-DORM-THRESH-DAYS
+               MOVE "AC" TO WS-DE-OLD-ST
+               MOVE "DO" TO ACCT-STATUS
+               MOVE WS-CURR-DATE TO ACCT-MAINT-DT
+               MOVE "SYSTEM  " TO ACCT-MAINT-USER
+               ADD 1 TO WS-DORM-CNT
+               PERFORM 4730-WRITE-DORM-EXCEPTION
+           END-IF
+
+           IF ACCT-DORMANT
+               PERFORM 4720-LOOKUP-CUST-STATE
+               EVALUATE WS-DORM-CUST-STATE
+                   WHEN "NY" WHEN "CA" WHEN "NJ" WHEN "CT"
+                       MOVE 1095 TO WS-ESCHEAT-THRESH-DAYS
+                   WHEN OTHER
+                       MOVE 1825 TO WS-ESCHEAT-THRESH-DAYS
+               END-EVALUATE
+               IF WS-DAYS-INACTIVE >= WS-ESCHEAT-THRESH-DAYS
+                   MOVE "DO" TO WS-DE-OLD-ST
+                   MOVE "ES" TO ACCT-STATUS
+                   MOVE WS-CURR-DATE TO ACCT-MAINT-DT
+                   MOVE "SYSTEM  " TO ACCT-MAINT-USER
+                   ADD 1 TO WS-ESCHEAT-CNT
+                   PERFORM 4730-WRITE-DORM-EXCEPTION
+               END-IF
+           END-IF
+           .
+
+       4720-LOOKUP-CUST-STATE.
+           MOVE WS-EOF TO WS-SAVE-EOF
+           MOVE "  " TO WS-DORM-CUST-STATE
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FS NOT = "00"
+               CLOSE CUSTOMER-FILE
+           ELSE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ CUSTOMER-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF CUST-CIF-ID = ACCT-CIF-ID
+                               MOVE CUST-STATE
+                                   TO WS-DORM-CUST-STATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-FILE
+           END-IF
+           MOVE WS-SAVE-EOF TO WS-EOF
+           .
+
+       4730-WRITE-DORM-EXCEPTION.
+           MOVE SPACES TO WS-DORM-EXC-LINE
+           MOVE ACCT-NUM TO WS-DE-ACCT
+           MOVE ACCT-STATUS TO WS-DE-NEW-ST
+           MOVE ACCT-LAST-ACTIVITY-DT(1:4) TO WS-DD-YEAR
+           MOVE ACCT-LAST-ACTIVITY-DT(5:2) TO WS-DD-MONTH
+           MOVE ACCT-LAST-ACTIVITY-DT(7:2) TO WS-DD-DAY
+           MOVE WS-DISP-DATE TO WS-DE-LAST-ACT
+           MOVE WS-DAYS-INACTIVE TO WS-DE-DAYS
+           MOVE WS-DORM-EXC-LINE TO EXC-LINE
+           WRITE EXC-LINE
+           .
+
+      *------------------------------------------------------------*
+      * ACH/WIRE BATCH INTAKE - READS THE EXTERNAL ACHWIRE.dat      *
+      * FLAT FILE (ACCOUNT, AMOUNT, EFFECTIVE DATE, CHANNEL),       *
+      * VALIDATES EACH ITEM AGAINST ACCTMSTR, AND POSTS A MATCHING  *
+      * DEP OR WDL ENTRY TO TXNJRNL WITH THE BALANCE UPDATE APPLIED *
+      * TO ACCTMSTR, ALL IN ONE RUN.                                *
+      *------------------------------------------------------------*
+       4800-BATCH-ACH-INTAKE.
+           DISPLAY " "
+           DISPLAY "  --- ACH/WIRE BATCH INTAKE ---"
+           DISPLAY "  Processing ACHWIRE.dat..."
+           MOVE 0 TO WS-INTK-CNT
+           MOVE 0 TO WS-INTK-POST-CNT
+           MOVE 0 TO WS-INTK-REJ-CNT
+
+           OPEN INPUT INTAKE-FILE
+           IF WS-INTK-FS NOT = "00"
+               DISPLAY "  (no ACH/wire intake file found)"
+           ELSE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ INTAKE-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-INTK-CNT
+                           PERFORM 4810-VALIDATE-INTAKE
+                           IF VALID-YES
+                               PERFORM 4820-POST-INTAKE
+                               PERFORM 8000-SWAP-ACCT-FILE
+                               PERFORM 4830-LOG-INTAKE
+                               IF OD-FEE-YES
+                                   PERFORM 4220-LOG-ODF
+                               END-IF
+                               ADD 1 TO WS-INTK-POST-CNT
+                           ELSE
+                               ADD 1 TO WS-INTK-REJ-CNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INTAKE-FILE
+               DISPLAY "  Items read:     " WS-INTK-CNT
+               DISPLAY "  Items posted:   " WS-INTK-POST-CNT
+               DISPLAY "  Items rejected: " WS-INTK-REJ-CNT
+           END-IF
+           .
+
+       4810-VALIDATE-INTAKE.
+           SET FOUND-NO TO TRUE
+           SET VALID-NO TO TRUE
+           MOVE SPACES TO WS-FOUND-CIF-ID
+           OPEN INPUT ACCOUNT-FILE
+           SET EOF-NO TO TRUE
+           PERFORM UNTIL EOF-YES
+               READ ACCOUNT-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACCT-NUM = INTK-ACCT-NUM
+                           SET FOUND-YES TO TRUE
+                           MOVE ACCT-AVAIL-BAL TO WS-SRC-AVAIL
+                           MOVE ACCT-OD-LIMIT TO WS-SRC-OD-LIMIT
+                           MOVE ACCT-CIF-ID TO WS-FOUND-CIF-ID
+                           MOVE ACCT-STATUS TO WS-INTK-STATUS
+                           MOVE ACCT-RESTRICT-CD TO WS-INTK-RESTRICT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           IF FOUND-NO
+               DISPLAY "  *** REJECTED - ACCOUNT NOT FOUND: "
+                   INTK-ACCT-NUM " ***"
+           ELSE
+           IF INTK-AMT <= 0
+               DISPLAY "  *** REJECTED - INVALID AMOUNT: "
+                   INTK-ACCT-NUM " ***"
+           ELSE
+           IF NOT INTK-ACCT-ACTIVE
+               DISPLAY "  *** REJECTED - ACCOUNT NOT ACTIVE: "
+                   INTK-ACCT-NUM " ***"
+           ELSE
+           IF INTK-IS-CREDIT AND INTK-NO-CREDIT
+               DISPLAY "  *** REJECTED - CREDITS BLOCKED: "
+                   INTK-ACCT-NUM " ***"
+           ELSE
+           IF INTK-IS-DEBIT AND (INTK-NO-DEBIT OR INTK-LEGAL-HOLD
+                                  OR INTK-GARNISHMENT)
+               DISPLAY "  *** REJECTED - DEBITS BLOCKED: "
+                   INTK-ACCT-NUM " ***"
+           ELSE
+           IF INTK-IS-DEBIT
+               COMPUTE WS-AVAIL-AFTER =
+                   WS-SRC-AVAIL - INTK-AMT
+               IF WS-AVAIL-AFTER < - WS-SRC-OD-LIMIT
+                   DISPLAY
+                     "  *** REJECTED - INSUFFICIENT FUNDS: "
+                       INTK-ACCT-NUM " ***"
+               ELSE
+                   SET VALID-YES TO TRUE
+               END-IF
+           ELSE
+               SET VALID-YES TO TRUE
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           .
+
+       4820-POST-INTAKE.
+           SET OD-FEE-NO TO TRUE
+           MOVE INTK-ACCT-NUM TO WS-SEARCH-ACCT
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCT-TEMP-FILE
+           SET EOF-NO TO TRUE
+           PERFORM UNTIL EOF-YES
+               READ ACCOUNT-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACCT-NUM = INTK-ACCT-NUM
+                           IF INTK-IS-CREDIT
+                               ADD INTK-AMT TO ACCT-LEDGER-BAL
+                               ADD INTK-AMT TO ACCT-AVAIL-BAL
+                           ELSE
+                               COMPUTE WS-AVAIL-AFTER =
+                                   ACCT-AVAIL-BAL - INTK-AMT
+                               SUBTRACT INTK-AMT
+                                   FROM ACCT-LEDGER-BAL
+                               SUBTRACT INTK-AMT
+                                   FROM ACCT-AVAIL-BAL
+                               IF ACCT-IS-SAV1 OR ACCT-IS-MMA1
+                                   ADD 1 TO ACCT-REGD-CTR
+                               END-IF
+                               PERFORM 4215-APPLY-OD-FEE
+                           END-IF
+                           MOVE ACCT-LEDGER-BAL TO WS-FOUND-LEDGER
+                           MOVE WS-CURR-DATE TO ACCT-LAST-ACTIVITY-DT
+                       END-IF
+                       MOVE ACCT-REC TO ATMP-REC
+                       WRITE ATMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCT-TEMP-FILE
+           .
+
+       4830-LOG-INTAKE.
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF
+           MOVE WS-NEXT-TXN-SEQ   TO WS-GEN-TXN-SEQ
+           INITIALIZE TXN-REC
+           MOVE "TJ"              TO TXN-REC-TYPE
+           MOVE WS-GEN-TXN-SEQ   TO TXN-SEQ-NUM
+           MOVE INTK-ACCT-NUM     TO TXN-ACCT-NUM
+           MOVE WS-FOUND-CIF-ID   TO TXN-CIF-ID
+           MOVE INTK-EFFDT        TO TXN-EFFDT
+           MOVE WS-CURR-DATE      TO TXN-POST-DT
+           MOVE WS-CURR-TIME(1:6) TO TXN-POST-TIME
+           MOVE WS-FOUND-LEDGER   TO TXN-RUN-BAL
+           MOVE INTK-CHANNEL      TO TXN-CHANNEL
+           MOVE "SYSTEM"          TO TXN-TELLER-ID
+           MOVE "BATCHACH"        TO TXN-TERMINAL-ID
+           MOVE SPACES            TO TXN-AUTH-CODE
+           MOVE SPACES            TO TXN-REF-NUM
+           MOVE "00000001"        TO TXN-BATCH-NUM
+           MOVE "0001"            TO TXN-CYCLE-NUM
+           MOVE " "               TO TXN-REV-FLAG
+           MOVE SPACES            TO TXN-REV-ORIG-SEQ
+           MOVE "P"               TO TXN-STATUS
+           MOVE SPACES            TO TXN-FILLER
+           IF INTK-IS-CREDIT
+               MOVE "DEP"             TO TXN-TYPE-CD
+               MOVE "C"               TO TXN-DR-CR
+               MOVE INTK-AMT          TO TXN-AMT
+               MOVE "ACH/WIRE CREDIT"  TO TXN-DESC
+               MOVE "1001000100"      TO TXN-GL-DR-ACCT
+               MOVE "2001000100"      TO TXN-GL-CR-ACCT
+           ELSE
+               MOVE "WDL"             TO TXN-TYPE-CD
+               MOVE "D"               TO TXN-DR-CR
+               MOVE INTK-AMT          TO TXN-AMT
+               MOVE "ACH/WIRE DEBIT"   TO TXN-DESC
+               MOVE "2001000100"      TO TXN-GL-DR-ACCT
+               MOVE "1001000100"      TO TXN-GL-CR-ACCT
+           END-IF
+           WRITE TXN-REC
+           CLOSE TRANSACTION-FILE
+           ADD 1 TO WS-NEXT-TXN-SEQ
+           .
+
+       5000-REPORTS.
+           DISPLAY " "
+           DISPLAY "---------------------------------------------"
+           DISPLAY "       REPORT GENERATION"
+           DISPLAY "---------------------------------------------"
+           DISPLAY "  1. Account Summary Report"
+           DISPLAY "  2. Transaction Journal Report"
+           DISPLAY "  3. Daily Balance Summary (Screen)"
+           DISPLAY "  4. Account Statement"
+           DISPLAY "  5. GL Trial Balance Reconciliation"
+           DISPLAY "  0. Return to Main Menu"
+           DISPLAY "---------------------------------------------"
+           DISPLAY "  Enter choice: " WITH NO ADVANCING
+           ACCEPT WS-SUB-CHOICE
+
+           EVALUATE WS-SUB-CHOICE
+               WHEN 1 PERFORM 5100-ACCT-RPT
+               WHEN 2 PERFORM 5200-TXN-RPT
+               WHEN 3 PERFORM 5300-DAILY-BAL
+               WHEN 4 PERFORM 5400-STMT-GEN
+               WHEN 5 PERFORM 5500-GL-TRIAL-BAL
+               WHEN 0 CONTINUE
+               WHEN OTHER DISPLAY "  *** INVALID SELECTION ***"
+           END-EVALUATE
+           .
+
+       5100-ACCT-RPT.
+           DISPLAY "  Generating Account Summary Report..."
+           OPEN OUTPUT REPORT-FILE
+           MOVE 1 TO WS-RPT-PAGES
+           MOVE 0 TO WS-RPT-LINES
+           MOVE 0 TO WS-ACCT-CNT
+           MOVE 0 TO WS-TOT-BAL
+
+           PERFORM 5110-RPT-HDR
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               MOVE "  (no accounts on file)" TO RPT-LINE
+               WRITE RPT-LINE
+               CLOSE ACCOUNT-FILE
+           ELSE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ ACCOUNT-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-ACCT-CNT
+                           ADD ACCT-LEDGER-BAL TO WS-TOT-BAL
+                           PERFORM 5120-RPT-DTL
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-ACCT-CNT TO WS-RT-TOT-ACCT
+           MOVE WS-RPT-TOT-LN1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-TOT-BAL TO WS-RT-TOT-BAL
+           MOVE WS-RPT-TOT-LN2 TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE REPORT-FILE
+           DISPLAY "  Report written to RPTFILE.txt"
+           DISPLAY "  Total accounts: " WS-ACCT-CNT
+           .
+
+       5110-RPT-HDR.
+           MOVE WS-RPT-PAGES TO WS-RT-PG
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-TITLE TO RPT-LINE
+           WRITE RPT-LINE
            MOVE WS-CURR-DATE(1:4) TO WS-DD-YEAR
            MOVE WS-CURR-DATE(5:2) TO WS-DD-MONTH
            MOVE WS-CURR-DATE(7:2) TO WS-DD-DAY
@@ -1591,6 +2569,380 @@
            END-IF
            .
 
+      *------------------------------------------------------------*
+      * ACCOUNT STATEMENT GENERATION - A SINGLE ACCOUNT ENTERED BY  *
+      * THE OPERATOR, OR EVERY ACTIVE ACCOUNT WHOSE CYCLE HAS COME  *
+      * DUE, GETS AN OPENING/ACTIVITY/CLOSING STATEMENT PRINTED     *
+      * FROM TXNJRNL ACTIVITY SINCE ACCT-STMT-LAST-DT, WHICH IS     *
+      * THEN ADVANCED TO TODAY'S DATE.                              *
+      *------------------------------------------------------------*
+       5400-STMT-GEN.
+           DISPLAY " "
+           DISPLAY "  --- ACCOUNT STATEMENT GENERATION ---"
+           DISPLAY "  Enter account number, or ALL for accounts"
+           DISPLAY "  due for cycle: " WITH NO ADVANCING
+           ACCEPT WS-STMT-SEARCH-ACCT
+
+           IF WS-STMT-SEARCH-ACCT = "ALL"
+               SET STMT-ALL-DUE-YES TO TRUE
+           ELSE
+               SET STMT-ALL-DUE-NO TO TRUE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE
+             "  FIRST NATIONAL BANK - ACCOUNT STATEMENT(S)"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 0 TO WS-STMT-LINE-CNT
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               MOVE "  (no accounts on file)" TO RPT-LINE
+               WRITE RPT-LINE
+               CLOSE ACCOUNT-FILE
+           ELSE
+               OPEN OUTPUT ACCT-TEMP-FILE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ ACCOUNT-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF STMT-ALL-DUE-YES
+                               IF ACCT-ACTIVE
+                                   PERFORM 5410-CHECK-CYCLE-DUE
+                               ELSE
+                                   SET FOUND-NO TO TRUE
+                               END-IF
+                           ELSE
+                               IF ACCT-NUM = WS-STMT-SEARCH-ACCT
+                                   SET FOUND-YES TO TRUE
+                               ELSE
+                                   SET FOUND-NO TO TRUE
+                               END-IF
+                           END-IF
+                           IF FOUND-YES
+                               PERFORM 5420-PRINT-ONE-STMT
+                               MOVE WS-CURR-DATE
+                                   TO ACCT-STMT-LAST-DT
+                           END-IF
+                           MOVE ACCT-REC TO ATMP-REC
+                           WRITE ATMP-REC
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+               CLOSE ACCT-TEMP-FILE
+               PERFORM 8000-SWAP-ACCT-FILE
+               IF WS-STMT-LINE-CNT = 0
+                   MOVE "  (no accounts matched / due)" TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-IF
+           CLOSE REPORT-FILE
+           DISPLAY "  Statement(s) written to RPTFILE.txt"
+           DISPLAY "  Accounts statemented: " WS-STMT-LINE-CNT
+           .
+
+       5410-CHECK-CYCLE-DUE.
+           COMPUTE WS-DAYS-INACTIVE =
+               FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+               - FUNCTION INTEGER-OF-DATE(ACCT-STMT-LAST-DT)
+           SET FOUND-NO TO TRUE
+           IF ACCT-STMT-CYCLE = "MO"
+              AND WS-DAYS-INACTIVE >= 30
+               SET FOUND-YES TO TRUE
+           END-IF
+           IF ACCT-STMT-CYCLE = "QT"
+              AND WS-DAYS-INACTIVE >= 90
+               SET FOUND-YES TO TRUE
+           END-IF
+           .
+
+       5420-PRINT-ONE-STMT.
+           ADD 1 TO WS-STMT-LINE-CNT
+           MOVE 0 TO WS-STMT-TOT-CR
+           MOVE 0 TO WS-STMT-TOT-DR
+           MOVE ACCT-STMT-LAST-DT TO WS-STMT-SINCE-DT
+           MOVE ACCT-LEDGER-BAL TO WS-STMT-CLOSE-BAL
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "  ACCOUNT: " ACCT-NUM
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-STMT-SINCE-DT(1:4) TO WS-DD-YEAR
+           MOVE WS-STMT-SINCE-DT(5:2) TO WS-DD-MONTH
+           MOVE WS-STMT-SINCE-DT(7:2) TO WS-DD-DAY
+           MOVE SPACES TO RPT-LINE
+           STRING "  ACTIVITY SINCE: " WS-DISP-DATE
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               MOVE "  (no transaction activity on file)"
+                   TO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               MOVE WS-EOF TO WS-SAVE-EOF
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ TRANSACTION-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF TXN-ACCT-NUM = ACCT-NUM
+                              AND TXN-EFFDT > WS-STMT-SINCE-DT
+                               PERFORM 5430-STMT-TXN-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE WS-SAVE-EOF TO WS-EOF
+           END-IF
+           CLOSE TRANSACTION-FILE
+
+           COMPUTE WS-STMT-OPEN-BAL =
+               WS-STMT-CLOSE-BAL - WS-STMT-TOT-CR + WS-STMT-TOT-DR
+
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-STMT-OPEN-BAL TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  OPENING BALANCE:  " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-STMT-TOT-CR TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  TOTAL CREDITS:    " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-STMT-TOT-DR TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  TOTAL DEBITS:     " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-STMT-CLOSE-BAL TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  CLOSING BALANCE:  " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+       5430-STMT-TXN-LINE.
+           IF TXN-CREDIT
+               ADD TXN-AMT TO WS-STMT-TOT-CR
+           ELSE
+               ADD TXN-AMT TO WS-STMT-TOT-DR
+           END-IF
+           MOVE TXN-EFFDT(1:4) TO WS-DD-YEAR
+           MOVE TXN-EFFDT(5:2) TO WS-DD-MONTH
+           MOVE TXN-EFFDT(7:2) TO WS-DD-DAY
+           MOVE TXN-AMT TO WS-FMT-AMT
+           MOVE SPACES TO RPT-LINE
+           STRING "  " WS-DISP-DATE "  " TXN-TYPE-CD
+               "  " TXN-DR-CR "  " WS-FMT-AMT
+               "  " TXN-DESC
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+
+      *------------------------------------------------------------*
+      * GL TRIAL BALANCE RECONCILIATION - SUMS TXN-AMT BY GL DEBIT  *
+      * AND CREDIT ACCOUNT ACROSS TXNJRNL FOR AN OPERATOR-ENTERED   *
+      * DATE RANGE, PRINTS A TRIAL-BALANCE LISTING, AND FLAGS ANY   *
+      * DAY IN THE RANGE WHERE TOTAL DEBITS DO NOT EQUAL TOTAL      *
+      * CREDITS POSTED.                                             *
+      *------------------------------------------------------------*
+       5500-GL-TRIAL-BAL.
+           DISPLAY " "
+           DISPLAY "  --- GL TRIAL BALANCE RECONCILIATION ---"
+           DISPLAY "  From date (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WS-GL-FROM-DT
+           DISPLAY "  To date   (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WS-GL-TO-DT
+
+           MOVE 0 TO WS-GL-TBL-CNT
+           MOVE 0 TO WS-GL-TOT-DR
+           MOVE 0 TO WS-GL-TOT-CR
+           MOVE 0 TO WS-GL-DAY-DR
+           MOVE 0 TO WS-GL-DAY-CR
+           MOVE 0 TO WS-GL-DAY-DT
+           MOVE 0 TO WS-GL-UNBAL-CNT
+           MOVE 0 TO WS-GL-OVERFLOW-CNT
+           MOVE "N" TO WS-GL-OVERFLOW-SW
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE
+             "  FIRST NATIONAL BANK - GL TRIAL BALANCE"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FS NOT = "00"
+               MOVE "  (no transactions on file)" TO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ TRANSACTION-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           IF TXN-EFFDT >= WS-GL-FROM-DT
+                              AND TXN-EFFDT <= WS-GL-TO-DT
+                               PERFORM 5510-GL-ACCUM-TXN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-GL-DAY-DT NOT = 0
+                   PERFORM 5520-GL-CHECK-DAY
+               END-IF
+           END-IF
+           CLOSE TRANSACTION-FILE
+
+           MOVE WS-GL-COL-HDR TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 1 TO WS-GL-IDX
+           PERFORM UNTIL WS-GL-IDX > WS-GL-TBL-CNT
+               PERFORM 5530-GL-DTL-LINE
+               ADD 1 TO WS-GL-IDX
+           END-PERFORM
+
+           MOVE WS-RPT-SEP TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-GL-TOT-DR TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  TOTAL DEBITS:  " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE WS-GL-TOT-CR TO WS-FMT-BAL
+           MOVE SPACES TO RPT-LINE
+           STRING "  TOTAL CREDITS: " WS-FMT-BAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           IF WS-GL-UNBAL-CNT = 0
+               MOVE "  ALL DAYS IN RANGE BALANCED"
+                   TO RPT-LINE
+           ELSE
+               MOVE SPACES TO RPT-LINE
+               STRING "  *** " WS-GL-UNBAL-CNT
+                   " DAY(S) OUT OF BALANCE - SEE ABOVE ***"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+           END-IF
+           WRITE RPT-LINE
+           CLOSE REPORT-FILE
+           DISPLAY "  Trial balance written to RPTFILE.txt"
+           DISPLAY "  GL accounts summarized: " WS-GL-TBL-CNT
+           DISPLAY "  Days out of balance:    " WS-GL-UNBAL-CNT
+           IF WS-GL-OVERFLOW-CNT > 0
+               DISPLAY
+                 "  *** GL ACCOUNT TABLE FULL - " WS-GL-OVERFLOW-CNT
+                 " POSTING(S) NOT SUMMARIZED BY ACCOUNT ***"
+           END-IF
+           .
+
+       5510-GL-ACCUM-TXN.
+           IF WS-GL-DAY-DT = 0
+               MOVE TXN-EFFDT TO WS-GL-DAY-DT
+           END-IF
+           IF TXN-EFFDT NOT = WS-GL-DAY-DT
+               PERFORM 5520-GL-CHECK-DAY
+               MOVE TXN-EFFDT TO WS-GL-DAY-DT
+               MOVE 0 TO WS-GL-DAY-DR
+               MOVE 0 TO WS-GL-DAY-CR
+           END-IF
+           MOVE TXN-GL-DR-ACCT TO WS-GL-SRCH-ACCT
+           PERFORM 5540-GL-FIND-ENTRY
+           IF NOT GL-TABLE-FULL
+               ADD TXN-AMT TO WS-GL-DR-TOT(WS-GL-IX)
+               ADD TXN-AMT TO WS-GL-DAY-DR
+               ADD TXN-AMT TO WS-GL-TOT-DR
+           END-IF
+
+           MOVE TXN-GL-CR-ACCT TO WS-GL-SRCH-ACCT
+           PERFORM 5540-GL-FIND-ENTRY
+           IF NOT GL-TABLE-FULL
+               ADD TXN-AMT TO WS-GL-CR-TOT(WS-GL-IX)
+               ADD TXN-AMT TO WS-GL-DAY-CR
+               ADD TXN-AMT TO WS-GL-TOT-CR
+           END-IF
+           .
+
+       5520-GL-CHECK-DAY.
+           IF WS-GL-DAY-DR NOT = WS-GL-DAY-CR
+               ADD 1 TO WS-GL-UNBAL-CNT
+               MOVE WS-GL-DAY-DT(1:4) TO WS-DD-YEAR
+               MOVE WS-GL-DAY-DT(5:2) TO WS-DD-MONTH
+               MOVE WS-GL-DAY-DT(7:2) TO WS-DD-DAY
+               MOVE SPACES TO RPT-LINE
+               STRING "  *** OUT OF BALANCE ON " WS-DISP-DATE
+                   " ***"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF
+           .
+
+       5530-GL-DTL-LINE.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-GL-ACCT-NO(WS-GL-IDX) TO WS-GD-ACCT
+           MOVE WS-GL-DR-TOT(WS-GL-IDX) TO WS-GD-DR
+           MOVE WS-GL-CR-TOT(WS-GL-IDX) TO WS-GD-CR
+           MOVE WS-GL-DTL TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+       5540-GL-FIND-ENTRY.
+           MOVE 0 TO WS-GL-FOUND-IX
+           MOVE "N" TO WS-GL-OVERFLOW-SW
+           SET WS-GL-IX TO 1
+           PERFORM UNTIL WS-GL-IX > WS-GL-TBL-CNT
+               IF WS-GL-ACCT-NO(WS-GL-IX) = WS-GL-SRCH-ACCT
+                  AND WS-GL-FOUND-IX = 0
+                   MOVE WS-GL-IX TO WS-GL-FOUND-IX
+               END-IF
+               SET WS-GL-IX UP BY 1
+           END-PERFORM
+           IF WS-GL-FOUND-IX = 0
+               IF WS-GL-TBL-CNT >= WS-GL-TBL-MAX
+                   SET GL-TABLE-FULL TO TRUE
+                   ADD 1 TO WS-GL-OVERFLOW-CNT
+               ELSE
+                   ADD 1 TO WS-GL-TBL-CNT
+                   MOVE WS-GL-TBL-CNT TO WS-GL-FOUND-IX
+                   SET WS-GL-IX TO WS-GL-FOUND-IX
+                   MOVE WS-GL-SRCH-ACCT TO WS-GL-ACCT-NO(WS-GL-IX)
+                   MOVE 0 TO WS-GL-DR-TOT(WS-GL-IX)
+                   MOVE 0 TO WS-GL-CR-TOT(WS-GL-IX)
+               END-IF
+           ELSE
+               SET WS-GL-IX TO WS-GL-FOUND-IX
+           END-IF
+           .
+
        6000-INQUIRY.
            DISPLAY " "
            DISPLAY "  --- ACCOUNT INQUIRY ---"
@@ -1733,6 +3085,7 @@
            .
 
        8000-SWAP-ACCT-FILE.
+           PERFORM 8010-BACKUP-ACCT-FILE
            OPEN INPUT ACCT-TEMP-FILE
            OPEN OUTPUT ACCOUNT-FILE
            SET EOF-NO TO TRUE
@@ -1748,7 +3101,31 @@
            CLOSE ACCOUNT-FILE
            .
 
+      *------------------------------------------------------------*
+      * COPY THE CURRENT ACCTMSTR TO ACCTMSTR.BAK BEFORE IT IS      *
+      * REWRITTEN FROM THE TEMP FILE, SO A JOB KILLED MID-SWAP      *
+      * LEAVES A RECOVERABLE COPY INSTEAD OF A TRUNCATED MASTER.    *
+      *------------------------------------------------------------*
+       8010-BACKUP-ACCT-FILE.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS = "00"
+               OPEN OUTPUT ACCT-BAK-FILE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ ACCOUNT-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           MOVE ACCT-REC TO ABAK-REC
+                           WRITE ABAK-REC
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-BAK-FILE
+           END-IF
+           CLOSE ACCOUNT-FILE
+           .
+
        8100-SWAP-CUST-FILE.
+           PERFORM 8110-BACKUP-CUST-FILE
            OPEN INPUT CUST-TEMP-FILE
            OPEN OUTPUT CUSTOMER-FILE
            SET EOF-NO TO TRUE
@@ -1764,6 +3141,67 @@
            CLOSE CUSTOMER-FILE
            .
 
+      *------------------------------------------------------------*
+      * COPY THE CURRENT CUSTMSTR TO CUSTMSTR.BAK BEFORE IT IS      *
+      * REWRITTEN FROM THE TEMP FILE - SAME PROTECTION AS 8010.     *
+      *------------------------------------------------------------*
+       8110-BACKUP-CUST-FILE.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FS = "00"
+               OPEN OUTPUT CUST-BAK-FILE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ CUSTOMER-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           MOVE CUST-REC TO CBAK-REC
+                           WRITE CBAK-REC
+                   END-READ
+               END-PERFORM
+               CLOSE CUST-BAK-FILE
+           END-IF
+           CLOSE CUSTOMER-FILE
+           .
+
+       8200-SWAP-TXN-FILE.
+           PERFORM 8210-BACKUP-TXN-FILE
+           OPEN INPUT TXN-TEMP-FILE
+           OPEN OUTPUT TRANSACTION-FILE
+           SET EOF-NO TO TRUE
+           PERFORM UNTIL EOF-YES
+               READ TXN-TEMP-FILE
+                   AT END SET EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE TTMP-REC TO TXN-REC
+                       WRITE TXN-REC
+               END-READ
+           END-PERFORM
+           CLOSE TXN-TEMP-FILE
+           CLOSE TRANSACTION-FILE
+           .
+
+      *------------------------------------------------------------*
+      * COPY THE CURRENT TXNJRNL TO TXNJRNL.BAK BEFORE IT IS        *
+      * REWRITTEN FROM THE TEMP FILE - SAME PROTECTION AS 8010.     *
+      *------------------------------------------------------------*
+       8210-BACKUP-TXN-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FS = "00"
+               OPEN OUTPUT TXN-BAK-FILE
+               SET EOF-NO TO TRUE
+               PERFORM UNTIL EOF-YES
+                   READ TRANSACTION-FILE
+                       AT END SET EOF-YES TO TRUE
+                       NOT AT END
+                           MOVE TXN-REC TO TBAK-REC
+                           WRITE TBAK-REC
+                   END-READ
+               END-PERFORM
+               CLOSE TXN-BAK-FILE
+           END-IF
+           CLOSE TRANSACTION-FILE
+           .
+
        9000-TERM.
            DISPLAY " "
            DISPLAY "============================================="
